@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *COMMON AUDIT-TRAIL SUBROUTINE FOR THE OYA/KO/MAGO CHAIN.
+      *EVERY CALL_KO / CALL_MAGO INVOCATION LOGS A "CALL" RECORD
+      *BEFORE THE CALL AND A "RETN" RECORD AFTER IT RETURNS, SO A
+      *SCOPE OR VISIBILITY PROBLEM CAN BE REPLAYED FROM THE LOG
+      *INSTEAD OF RECONSTRUCTED BY HAND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-LOG-RECORD.
+           05 AUD-LOG-DATE        PIC 9(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-TIME        PIC 9(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-CALLER      PIC X(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-CALLEE      PIC X(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-PHASE       PIC X(04).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-DATA1       PIC X(05).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-DATA2       PIC X(05).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-LOG-DATA3       PIC X(05).
+       WORKING-STORAGE SECTION.
+       01 AUD-OPEN-SWITCH PIC X(01) VALUE "N".
+           88 AUDIT-LOG-OPEN VALUE "Y".
+       01 AUD-PHASE-EOJ    PIC X(04) VALUE "EOJ".
+       LINKAGE SECTION.
+       01 AUD-IN-CALLER  PIC X(08).
+       01 AUD-IN-CALLEE  PIC X(08).
+       01 AUD-IN-PHASE   PIC X(04).
+       01 AUD-IN-DATA1   PIC X(05).
+       01 AUD-IN-DATA2   PIC X(05).
+       01 AUD-IN-DATA3   PIC X(05).
+       PROCEDURE DIVISION USING AUD-IN-CALLER AUD-IN-CALLEE
+           AUD-IN-PHASE AUD-IN-DATA1 AUD-IN-DATA2 AUD-IN-DATA3.
+       AUDITLOG_START SECTION.
+       AUDITLOG_CHECK_EOJ.
+      *THE CHAIN CALLS US WITH PHASE "EOJ" AT JOB END SO THE LOG
+      *GETS CLOSED (AND THEREFORE FLUSHED) BEFORE STOP RUN.
+           IF AUD-IN-PHASE = AUD-PHASE-EOJ
+               IF AUDIT-LOG-OPEN
+                   CLOSE AUDIT-LOG-FILE
+                   MOVE "N" TO AUD-OPEN-SWITCH
+               END-IF
+               GO TO AUDITLOG_EXIT
+           END-IF.
+       AUDITLOG_OPEN.
+           IF NOT AUDIT-LOG-OPEN
+               OPEN EXTEND AUDIT-LOG-FILE
+               SET AUDIT-LOG-OPEN TO TRUE
+           END-IF.
+       AUDITLOG_WRITE.
+           ACCEPT AUD-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-LOG-TIME FROM TIME.
+           MOVE AUD-IN-CALLER TO AUD-LOG-CALLER.
+           MOVE AUD-IN-CALLEE TO AUD-LOG-CALLEE.
+           MOVE AUD-IN-PHASE  TO AUD-LOG-PHASE.
+           MOVE AUD-IN-DATA1  TO AUD-LOG-DATA1.
+           MOVE AUD-IN-DATA2  TO AUD-LOG-DATA2.
+           MOVE AUD-IN-DATA3  TO AUD-LOG-DATA3.
+           WRITE AUDIT-LOG-RECORD.
+       AUDITLOG_EXIT.
+           EXIT PROGRAM.
+       END PROGRAM AUDITLOG.
