@@ -1,57 +1,127 @@
        IDENTIFICATION DIVISION.
       *PROGRAM-ID. OYA.
        PROGRAM-ID. PRO49.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OYA-TRANS-FILE ASSIGN TO "OYAIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OYA-CKPT-FILE ASSIGN TO "OYACKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OYA-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  OYA-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OYA-TRANS-RECORD.
+           05 OYA-REC-KEY        PIC X(06).
+           05 OYA-FLD-1          PIC X(05).
+           05 OYA-FLD-2          PIC X(05).
+           05 OYA-FLD-3          PIC X(05).
+       FD  OYA-CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OYA-CKPT-RECORD.
+           05 OYA-CKPT-LAST-KEY   PIC X(06).
        WORKING-STORAGE SECTION.
        01 DATA1 PIC X(5) VALUE "OYA1".
-       01 DATA2 GLOBAL PIC X(5) VALUE "OYA2".
-       01 DATA3 GLOBAL PIC X(5) VALUE "OYA3".
+       01 DATA2 PIC X(5) VALUE "OYA2".
+       01 DATA3 PIC X(5) VALUE "OYA3".
+       01 OYA-EOF-SWITCH PIC X(01) VALUE "N".
+           88 OYA-END-OF-FILE VALUE "Y".
+       01 OYA-CKPT-STATUS PIC X(02) VALUE "00".
+       01 OYA-RESTART-KEY PIC X(06) VALUE SPACES.
+       01 OYA-CKPT-INTERVAL       PIC 9(04) VALUE 1000.
+       01 OYA-RECORDS-SINCE-CKPT  PIC 9(04) COMP VALUE ZERO.
+       01 AUD-PGM-OYA      PIC X(08) VALUE "OYA".
+       01 AUD-PGM-KO       PIC X(08) VALUE "KO".
+       01 AUD-PHASE-CALL   PIC X(04) VALUE "CALL".
+       01 AUD-PHASE-RETN   PIC X(04) VALUE "RETN".
+       01 AUD-PHASE-EOJ    PIC X(04) VALUE "EOJ".
        PROCEDURE DIVISION.
        OYA_START SECTION.
+       OYA_INITIALIZE.
+           OPEN INPUT OYA-TRANS-FILE.
+           PERFORM OYA_READ_CHECKPOINT.
+           PERFORM OYA_NEXT_RECORD.
+           IF OYA-RESTART-KEY NOT = SPACES
+               PERFORM OYA_SKIP_TO_RESTART
+                   UNTIL OYA-END-OF-FILE
+                      OR OYA-REC-KEY > OYA-RESTART-KEY
+           END-IF.
+           PERFORM OYA_ONE_PASS UNTIL OYA-END-OF-FILE.
+           CLOSE OYA-TRANS-FILE.
+           GO TO END_PROGRAM.
+       OYA_READ_CHECKPOINT.
+      *PICK UP WHERE A PRIOR RUN LEFT OFF IF A CHECKPOINT EXISTS. A
+      *CLEAN PRIOR FINISH LEAVES AN EMPTY CHECKPOINT FILE BEHIND, SO
+      *THIS READ ROUTINELY HITS END OF FILE - THE AT END PHRASE JUST
+      *MEANS "NO RESTART KEY", NOT AN ERROR CONDITION.
+           OPEN INPUT OYA-CKPT-FILE.
+           IF OYA-CKPT-STATUS = "00"
+               READ OYA-CKPT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF OYA-CKPT-STATUS = "00"
+                   MOVE OYA-CKPT-LAST-KEY TO OYA-RESTART-KEY
+               END-IF
+               CLOSE OYA-CKPT-FILE
+           END-IF.
+       OYA_SKIP_TO_RESTART.
+           PERFORM OYA_NEXT_RECORD.
+       OYA_ONE_PASS.
+      *ONE RECORD FROM OYAIN DRIVES ONE PASS THROUGH KO AND MAGO.
+           MOVE OYA-FLD-1 TO DATA1.
+           MOVE OYA-FLD-2 TO DATA2.
+           MOVE OYA-FLD-3 TO DATA3.
+           PERFORM OYA_DISPLAY.
+           PERFORM CALL_KO.
+           ADD 1 TO OYA-RECORDS-SINCE-CKPT.
+           IF OYA-RECORDS-SINCE-CKPT >= OYA-CKPT-INTERVAL
+               PERFORM OYA_WRITE_CHECKPOINT
+               MOVE ZERO TO OYA-RECORDS-SINCE-CKPT
+           END-IF.
+           PERFORM OYA_NEXT_RECORD.
+       OYA_NEXT_RECORD.
+           READ OYA-TRANS-FILE
+               AT END SET OYA-END-OF-FILE TO TRUE
+           END-READ.
+       OYA_WRITE_CHECKPOINT.
+      *REWRITE THE ONE-RECORD CHECKPOINT FILE WITH THE LAST KEY
+      *SUCCESSFULLY DRIVEN THROUGH KO AND MAGO. CALLED EVERY
+      *OYA-CKPT-INTERVAL RECORDS RATHER THAN EVERY RECORD, SINCE AN
+      *OPEN/WRITE/CLOSE PER RECORD IS WASTEFUL ON A MULTI-MILLION
+      *RECORD RUN; A RERUN AFTER AN ABEND RESUMES FROM THE LAST
+      *CHECKPOINT, NOT NECESSARILY THE LAST RECORD PROCESSED.
+           OPEN OUTPUT OYA-CKPT-FILE.
+           MOVE OYA-REC-KEY TO OYA-CKPT-LAST-KEY.
+           WRITE OYA-CKPT-RECORD.
+           CLOSE OYA-CKPT-FILE.
        OYA_DISPLAY.
       *DATA3->OYA3, DATA2->OYA2, DATA1->OYA1.
            DISPLAY "DATA1(OYA) : "DATA1.
            DISPLAY "DATA2(OYA) : "DATA2.
            DISPLAY "DATA3(OYA) : "DATA3.
        CALL_KO.
-           CALL "KO".
+      *KO IS ITS OWN TOP-LEVEL PROGRAM (SEE KO.cbl), LINK-EDITED
+      *ALONGSIDE THIS ONE RATHER THAN NESTED HERE, SO ANY OTHER
+      *PROGRAM IN THE SHOP CAN CALL "KO" THE SAME WAY WE DO. KO'S
+      *FIRST PARAMETER IS A CALL/EOJ PHASE FLAG; DATA1/2/3 ARE
+      *PASSED EXPLICITLY SO KO NEVER DEPENDS ON OUR WORKING-STORAGE.
+      *THE AUDIT LOG CAPTURES DATA1/2/3 AS OYA SEES THEM BOTH
+      *BEFORE THE CALL AND AFTER KO RETURNS.
+           CALL "AUDITLOG" USING AUD-PGM-OYA AUD-PGM-KO
+               AUD-PHASE-CALL DATA1 DATA2 DATA3.
+           CALL "KO" USING AUD-PHASE-CALL DATA1 DATA2 DATA3.
+           CALL "AUDITLOG" USING AUD-PGM-OYA AUD-PGM-KO
+               AUD-PHASE-RETN DATA1 DATA2 DATA3.
        END_PROGRAM.
+      *A CLEAN FINISH CLEARS THE CHECKPOINT SO TOMORROW'S RUN STARTS
+      *FROM RECORD 1 INSTEAD OF SKIPPING PAST TODAY'S KEYS, AND
+      *TELLS KO TO CLOSE ITS REJECTS FILE SO IT IS FLUSHED BEFORE WE
+      *STOP RUN - THE SAME EOJ SIGNAL AUDITLOG ALREADY GETS.
+           CALL "AUDITLOG" USING AUD-PGM-OYA AUD-PGM-OYA
+               AUD-PHASE-EOJ DATA1 DATA2 DATA3.
+           CALL "KO" USING AUD-PHASE-EOJ DATA1 DATA2 DATA3.
+           OPEN OUTPUT OYA-CKPT-FILE.
+           CLOSE OYA-CKPT-FILE.
            STOP RUN.
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. KO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DATA1 PIC X(5) VALUE "KO1".
-       01 DATA2 PIC X(5) VALUE "KO2".
-       01 DATA3 GLOBAL PIC X(5) VALUE "KO3".
-       PROCEDURE DIVISION.
-       KO_START SECTION.
-       KO_DISPLAY.
-      *DATA3->KO3, DATA2->KO2, DATA1->KO1.
-           DISPLAY "DATA1(KO) : "DATA1.
-           DISPLAY "DATA2(KO) : "DATA2.
-           DISPLAY "DATA3(KO) : "DATA3.
-       CALL_MAGO.
-           CALL "MAGO".
-       END_KO.
-           EXIT PROGRAM.
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAGO.
-       PROCEDURE DIVISION.
-       MAGO_START SECTION.
-       MAGO_DISPLAY.
-      *DATA3->KO3, DATA2->OYA2,DATA1->ERROR
-      *    DISPLAY "DATA1(MAGO) : "DATA1.
-           DISPLAY "DATA2(MAGO) : "DATA2.
-           DISPLAY "DATA3(MAGO) : "DATA3.
-       END_MAGO.
-           EXIT PROGRAM.
-      *END_MAGO_PROGRAM.
-       END PROGRAM MAGO.
-      *END_KO_PROGRAM.
-       END PROGRAM KO.
-      *END_OYA_PROGRAM.
-      *END PROGRAM OYA.
-       END PROGRAM PRO49.
