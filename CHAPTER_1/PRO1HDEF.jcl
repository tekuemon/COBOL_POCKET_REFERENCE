@@ -0,0 +1,23 @@
+//PRO1HDEF JOB (ACCTNO),'ONE-TIME PRO1HIST VSAM DEFINE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME BOOTSTRAP FOR PROD.PRO1.HIST. PRO1-HIST-FILE (SEE
+//* CHAPTER_2/PRO1.cbl) IS A VSAM KSDS - ORGANIZATION IS INDEXED,
+//* KEYED ON HIST-KEY (HIST-REC-KEY + HIST-RUN-DATE, 14 BYTES) -
+//* AND UNLIKE A PLAIN SEQUENTIAL DATA SET IT CANNOT BE ALLOCATED
+//* JUST BY SUPPLYING SPACE/UNIT ON A DD STATEMENT; IT HAS TO BE
+//* DEFINED WITH IDCAMS BEFORE PRO1JOB CAN OPEN IT THE FIRST TIME.
+//* RUN THIS JOB ONCE, BEFORE PRO1JOB EVER RUNS; PRO1JOB'S OWN
+//* PRO1HIST DD STAYS DISP=SHR ON EVERY RUN AFTER THAT, SINCE BY
+//* THEN THE CLUSTER ALREADY EXISTS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE CLUSTER (NAME(PROD.PRO1.HIST)    -
+          INDEXED                         -
+          KEYS(14 0)                      -
+          RECORDSIZE(109 109)             -
+          RECORDS(10000 5000)             -
+          VOLUMES(SYSDA))
+/*
