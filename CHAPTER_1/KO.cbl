@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KO.
+      *STANDALONE SUBROUTINE - NO LONGER NESTED INSIDE PRO49/OYA, SO
+      *ANY PROGRAM IN THE SHOP CAN CALL "KO" ON ITS OWN, THE SAME WAY
+      *THIS SAME LINK-EDITED SET DOES. THE CALLER'S FIRST PARAMETER
+      *IS A PHASE FLAG: "CALL" DRIVES A NORMAL RECORD THROUGH
+      *VALIDATION AND ON TO MAGO; "EOJ" JUST CLOSES KO-REJECTS-FILE
+      *SO IT IS FLUSHED BEFORE THE CALLER STOPS THE RUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KO-REJECTS-FILE ASSIGN TO "KOREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KO-REJECTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  KO-REJECT-RECORD.
+           05 KO-REJ-DATA1            PIC X(05).
+           05 KO-REJ-DATA2            PIC X(05).
+           05 KO-REJ-DATA3            PIC X(05).
+           05 KO-REJ-REASON-CODE      PIC X(04).
+           05 KO-REJ-REASON-TEXT      PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 KO-REJECTS-SWITCH PIC X(01) VALUE "N".
+           88 KO-REJECTS-OPEN VALUE "Y".
+       01 KO-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 KO-RECORD-VALID VALUE "Y".
+           88 KO-RECORD-INVALID VALUE "N".
+       01 AUD-PGM-KO       PIC X(08) VALUE "KO".
+       01 AUD-PGM-MAGO     PIC X(08) VALUE "MAGO".
+       01 AUD-PHASE-CALL   PIC X(04) VALUE "CALL".
+       01 AUD-PHASE-RETN   PIC X(04) VALUE "RETN".
+       01 AUD-PHASE-EOJ    PIC X(04) VALUE "EOJ".
+       LINKAGE SECTION.
+       01 KO-PHASE PIC X(04).
+       01 DATA1 PIC X(5).
+       01 DATA2 PIC X(5).
+       01 DATA3 PIC X(5).
+       PROCEDURE DIVISION USING KO-PHASE DATA1 DATA2 DATA3.
+       KO_START SECTION.
+       KO_CHECK_EOJ.
+           IF KO-PHASE = AUD-PHASE-EOJ
+               IF KO-REJECTS-OPEN
+                   CLOSE KO-REJECTS-FILE
+                   MOVE "N" TO KO-REJECTS-SWITCH
+               END-IF
+               GO TO END_KO
+           END-IF.
+       KO_INITIALIZE.
+           IF NOT KO-REJECTS-OPEN
+               OPEN EXTEND KO-REJECTS-FILE
+               SET KO-REJECTS-OPEN TO TRUE
+           END-IF.
+       KO_VALIDATE.
+      *A RECORD WITH ANY BLANK FIELD IS NOT FIT TO HAND TO MAGO.
+           SET KO-RECORD-VALID TO TRUE.
+           IF DATA1 = SPACES
+               SET KO-RECORD-INVALID TO TRUE
+               MOVE "E001" TO KO-REJ-REASON-CODE
+               MOVE "MISSING DATA1 FIELD" TO KO-REJ-REASON-TEXT
+           END-IF.
+           IF DATA2 = SPACES AND KO-RECORD-VALID
+               SET KO-RECORD-INVALID TO TRUE
+               MOVE "E002" TO KO-REJ-REASON-CODE
+               MOVE "MISSING DATA2 FIELD" TO KO-REJ-REASON-TEXT
+           END-IF.
+           IF DATA3 = SPACES AND KO-RECORD-VALID
+               SET KO-RECORD-INVALID TO TRUE
+               MOVE "E003" TO KO-REJ-REASON-CODE
+               MOVE "MISSING DATA3 FIELD" TO KO-REJ-REASON-TEXT
+           END-IF.
+       KO_DISPLAY.
+      *DATA3->KO3, DATA2->KO2, DATA1->KO1.
+           DISPLAY "DATA1(KO) : "DATA1.
+           DISPLAY "DATA2(KO) : "DATA2.
+           DISPLAY "DATA3(KO) : "DATA3.
+           IF KO-RECORD-INVALID
+               PERFORM KO_REJECT
+               GO TO END_KO
+           END-IF.
+       CALL_MAGO.
+      *MAGO IS ALSO ITS OWN TOP-LEVEL PROGRAM (SEE MAGO.cbl) AND
+      *TAKES ONLY WHAT IT NEEDS, PASSED EXPLICITLY. THE AUDIT LOG
+      *STILL RECORDS ALL THREE AS KO SEES THEM, SINCE KO HAS DATA1
+      *IN ITS OWN LINKAGE EVEN THOUGH MAGO NEVER GETS IT.
+           CALL "AUDITLOG" USING AUD-PGM-KO AUD-PGM-MAGO
+               AUD-PHASE-CALL DATA1 DATA2 DATA3.
+           CALL "MAGO" USING DATA2 DATA3.
+           CALL "AUDITLOG" USING AUD-PGM-KO AUD-PGM-MAGO
+               AUD-PHASE-RETN DATA1 DATA2 DATA3.
+       END_KO.
+           EXIT PROGRAM.
+       KO_REJECT.
+           MOVE DATA1 TO KO-REJ-DATA1.
+           MOVE DATA2 TO KO-REJ-DATA2.
+           MOVE DATA3 TO KO-REJ-DATA3.
+           WRITE KO-REJECT-RECORD.
+       END PROGRAM KO.
