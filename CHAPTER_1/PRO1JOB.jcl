@@ -0,0 +1,42 @@
+//PRO1JOB  JOB (ACCTNO),'TALLY + OYA/KO/MAGO CHAIN',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* STEP010 RUNS PRO1'S FIELD-TALLYING PASS AGAINST THE DAY'S
+//* INPUT. STEP020 THEN DRIVES THE OYA/KO/MAGO CHAIN AGAINST THE
+//* DAY'S OWN TRANSACTION FEED, BUT ONLY IF STEP010 CAME BACK
+//* CLEAN - COND=(8,GE,STEP010) BYPASSES STEP020 WHEN STEP010'S
+//* RETURN CODE IS 8 OR HIGHER, SO A BAD TALLYING PASS CANNOT
+//* ALLOW THE DOWNSTREAM CHAIN TO RUN AGAINST THE SAME DAY'S DATA.
+//* PRO1RPT IS A FORMATTED REPORT LINE (KEY, TEST FIELDS, TALLY
+//* COUNTS) AND IS NOT RECORD-COMPATIBLE WITH OYA-TRANS-RECORD, SO
+//* IT IS NOT FED INTO STEP020 - THE TWO STEPS SHARE A JOB AND A
+//* CONDITION CODE, NOT A DATA SET.
+//* PRO1RPT IS A GDG - DISP=(NEW,CATLG,DELETE) AGAINST A PLAIN
+//* NAME WOULD ABEND AT ALLOCATION ON EVERY RUN AFTER THE FIRST,
+//* SINCE THE NAME WOULD ALREADY BE CATALOGED FROM THE DAY BEFORE;
+//* "(+1)" CATALOGS A NEW GENERATION EACH RUN INSTEAD. PRO1HIST IS
+//* A VSAM KSDS AND HAS TO BE DEFINED ONCE WITH IDCAMS BEFORE THIS
+//* JOB EVER RUNS - SEE PRO1HDEF - SINCE A KSDS CAN'T BE ALLOCATED
+//* JUST BY SUPPLYING SPACE/UNIT ON A DD STATEMENT THE WAY A PLAIN
+//* SEQUENTIAL DATA SET CAN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PRO1
+//PRO1IN   DD DSN=PROD.PRO1.INPUT,DISP=SHR
+//PRO1RPT  DD DSN=PROD.PRO1.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//PRO1HIST DD DSN=PROD.PRO1.HIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PRO49,COND=(8,GE,STEP010)
+//OYAIN    DD DSN=PROD.OYA.TRANS.DAILY,DISP=SHR
+//OYACKPT  DD DSN=PROD.OYA.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//KOREJ    DD DSN=PROD.KO.REJECTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.OYA.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
