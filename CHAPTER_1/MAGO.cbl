@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAGO.
+      *STANDALONE SUBROUTINE - NO LONGER NESTED INSIDE KO, SO ANY
+      *PROGRAM IN THE SHOP CAN CALL "MAGO" ON ITS OWN. DATA2 AND
+      *DATA3 ARE ITS OWN LINKAGE PARAMETERS; IT HAS NO DATA1
+      *PARAMETER AT ALL, SINCE IT NEVER USED ONE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 DATA2 PIC X(5).
+       01 DATA3 PIC X(5).
+       PROCEDURE DIVISION USING DATA2 DATA3.
+       MAGO_START SECTION.
+       MAGO_DISPLAY.
+           DISPLAY "DATA2(MAGO) : "DATA2.
+           DISPLAY "DATA3(MAGO) : "DATA3.
+       END_MAGO.
+           EXIT PROGRAM.
+       END PROGRAM MAGO.
