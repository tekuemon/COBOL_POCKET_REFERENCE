@@ -1,62 +1,240 @@
 000100 IDENTIFICATION   DIVISION.
 000200 PROGRAM-ID.      PRO1.
-000300 DATA             DIVISION.
-000400 WORKING-STORAGE  SECTION.
-000500 01 TEST-TARGET.
-000600    05 TEST-1    PIC X(5).
-000700    05 TEST-2    PIC X(10).
-000800    05 TEST-3    PIC N(5).
-000900 01 STR      PIC X(2)  VALUE "ZX".
-001000 01 D-COUNT.
-001100*ゼロで初期化。何度も使用する場合はそのたび初期化します。
-001200    05 COUNT-1    PIC 9     VALUE ZERO.
-001300    05 COUNT-2    PIC 9     VALUE ZERO.
-001400    05 COUNT-3    PIC 9     VALUE ZERO.
-001500    05 COUNT-4    PIC 9     VALUE ZERO.
-001600    05 COUNT-5    PIC 9     VALUE ZERO.
-001700    05 COUNT-6    PIC 9     VALUE ZERO.
-001800    05 COUNT-7    PIC 9     VALUE ZERO.
-001900    05 COUNT-8    PIC 9     VALUE ZERO.
-002000    05 COUNT-9    PIC 9     VALUE ZERO.
-002100    05 COUNT-10   PIC 9     VALUE ZERO.
-002200 PROCEDURE        DIVISION.
-002300 開始             SECTION.
-002400 D-COUNTを取得.
-002500*CHARACTERS指定
-002600     MOVE "PC" TO TEST-1.
-002700     INSPECT TEST-1 TALLYING COUNT-1 FOR CHARACTERS.
-002800*BEFORE指定
-002900     MOVE "XYZ" TO TEST-1.
-003000     INSPECT TEST-1 TALLYING COUNT-2 FOR CHARACTERS BEFORE "Z".
-003100*AFTER指定
-003200     INSPECT TEST-1 TALLYING COUNT-3 FOR CHARACTERS AFTER "XY".
-003300*単独のALL指定、複数のALL指定(「,」は任意記述)
-003400     MOVE "XYZXY" TO TEST-1.
-003500     INSPECT TEST-1 TALLYING COUNT-4 FOR ALL "XY".
-003600     INSPECT TEST-1 TALLYING COUNT-5 FOR ALL "XY", ALL STR.
-003700*LEADING指定
-003800     MOVE "ABABCABABC" TO TEST-2.
-003900     INSPECT TEST-2 TALLYING COUNT-6 FOR LEADING "AB".
-004000*複数のFOR指定
-004100     INSPECT TEST-2 TALLYING
-004200        COUNT-7 FOR ALL "ABC"
-004300        COUNT-8 FOR LEADING "AB"
-004400        COUNT-9 FOR CHARACTERS.
-004500*日本語のD-COUNT
-004600     MOVE N"日本語TEST-" TO TEST-3.
-004700     INSPECT TEST-3 TALLYING COUNT-10 FOR ALL N"TEST-".
-004800 画面表示.
-004900*COUNT-1→5、COUNT-2→2、COUNT-3→3、COUNT-4→2、COUNT-5→2、COUNT-6→2、
-005000*COUNT-7→2、COUNT-8→1、COUNT-9→2、COUNT-10→1
-005100     DISPLAY COUNT-1.
-005200     DISPLAY COUNT-2.
-005300     DISPLAY COUNT-3.
-005400     DISPLAY COUNT-4.
-005500     DISPLAY COUNT-5.
-005600     DISPLAY COUNT-6.
-005700     DISPLAY COUNT-7.
-005800     DISPLAY COUNT-8.
-005900     DISPLAY COUNT-9.
-006000     DISPLAY COUNT-10.
-006100 プログラム終了.
-006200     STOP RUN.
\ No newline at end of file
+000300 ENVIRONMENT      DIVISION.
+000350 INPUT-OUTPUT     SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PRO1-IN-FILE ASSIGN TO "PRO1IN"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT D-COUNT-RPT ASSIGN TO "PRO1RPT"
+000391         ORGANIZATION IS LINE SEQUENTIAL.
+000392     SELECT PRO1-HIST-FILE ASSIGN TO "PRO1HIST"
+000393         ORGANIZATION IS INDEXED
+000394         ACCESS MODE IS DYNAMIC
+000395         RECORD KEY IS HIST-KEY
+000396         FILE STATUS IS HIST-FILE-STATUS.
+000400 DATA             DIVISION.
+000450 FILE             SECTION.
+000460 FD  PRO1-IN-FILE
+000465     LABEL RECORDS ARE STANDARD.
+000466 01  PRO1-IN-RECORD.
+000467     05 REC-KEY       PIC X(06).
+000468     05 REC-TEST-1    PIC X(05).
+000469     05 REC-TEST-2    PIC X(10).
+000472     05 REC-TEST-3    PIC X(01).
+000470 FD  D-COUNT-RPT
+000471     LABEL RECORDS ARE STANDARD.
+000480 01  D-COUNT-RPT-LINE.
+000485     05 RPT-REC-KEY   PIC X(06).
+000486     05 FILLER        PIC X(02) VALUE SPACES.
+000490     05 RPT-TEST-1    PIC X(05).
+000500     05 FILLER        PIC X(02) VALUE SPACES.
+000510     05 RPT-TEST-2    PIC X(10).
+000520     05 FILLER        PIC X(02) VALUE SPACES.
+000530     05 RPT-TEST-3    PIC N(05).
+000540     05 FILLER        PIC X(02) VALUE SPACES.
+000550     05 RPT-COUNT-1   PIC 9(07).
+000560     05 RPT-COUNT-2   PIC 9(07).
+000570     05 RPT-COUNT-3   PIC 9(07).
+000580     05 RPT-COUNT-4   PIC 9(07).
+000590     05 RPT-COUNT-5   PIC 9(07).
+000600     05 RPT-COUNT-6   PIC 9(07).
+000610     05 RPT-COUNT-7   PIC 9(07).
+000620     05 RPT-COUNT-8   PIC 9(07).
+000630     05 RPT-COUNT-9   PIC 9(07).
+000640     05 RPT-COUNT-10  PIC 9(07).
+000650 FD  PRO1-HIST-FILE.
+000652 01  PRO1-HIST-RECORD.
+000654     05 HIST-KEY.
+000656        10 HIST-REC-KEY     PIC X(06).
+000658        10 HIST-RUN-DATE    PIC X(08).
+000660     05 HIST-TEST-1         PIC X(05).
+000662     05 HIST-TEST-2         PIC X(10).
+000664     05 HIST-TEST-3         PIC N(05).
+000666     05 HIST-COUNT-1        PIC 9(07).
+000668     05 HIST-COUNT-2        PIC 9(07).
+000670     05 HIST-COUNT-3        PIC 9(07).
+000672     05 HIST-COUNT-4        PIC 9(07).
+000674     05 HIST-COUNT-5        PIC 9(07).
+000676     05 HIST-COUNT-6        PIC 9(07).
+000678     05 HIST-COUNT-7        PIC 9(07).
+000680     05 HIST-COUNT-8        PIC 9(07).
+000682     05 HIST-COUNT-9        PIC 9(07).
+000684     05 HIST-COUNT-10       PIC 9(07).
+000700 WORKING-STORAGE  SECTION.
+000800 01 TEST-TARGET.
+000900    05 TEST-1    PIC X(5).
+001000    05 TEST-2    PIC X(10).
+001100    05 TEST-3    PIC N(5).
+001200 01 STR      PIC X(2)  VALUE "ZX".
+001300 01 D-COUNT.
+001400*ゼロで初期化。レコードを読み込むたびに初期化します。
+001500    05 COUNT-1    PIC 9(07)     VALUE ZERO.
+001600    05 COUNT-2    PIC 9(07)     VALUE ZERO.
+001700    05 COUNT-3    PIC 9(07)     VALUE ZERO.
+001800    05 COUNT-4    PIC 9(07)     VALUE ZERO.
+001900    05 COUNT-5    PIC 9(07)     VALUE ZERO.
+002000    05 COUNT-6    PIC 9(07)     VALUE ZERO.
+002100    05 COUNT-7    PIC 9(07)     VALUE ZERO.
+002200    05 COUNT-8    PIC 9(07)     VALUE ZERO.
+002300    05 COUNT-9    PIC 9(07)     VALUE ZERO.
+002400    05 COUNT-10   PIC 9(07)     VALUE ZERO.
+002410 01 GT-COUNT.
+002420*ファイル全体を通した各COUNTの累計。
+002430    05 GT-COUNT-1    PIC 9(07)     VALUE ZERO.
+002440    05 GT-COUNT-2    PIC 9(07)     VALUE ZERO.
+002450    05 GT-COUNT-3    PIC 9(07)     VALUE ZERO.
+002460    05 GT-COUNT-4    PIC 9(07)     VALUE ZERO.
+002470    05 GT-COUNT-5    PIC 9(07)     VALUE ZERO.
+002480    05 GT-COUNT-6    PIC 9(07)     VALUE ZERO.
+002490    05 GT-COUNT-7    PIC 9(07)     VALUE ZERO.
+002500    05 GT-COUNT-8    PIC 9(07)     VALUE ZERO.
+002510    05 GT-COUNT-9    PIC 9(07)     VALUE ZERO.
+002520    05 GT-COUNT-10   PIC 9(07)     VALUE ZERO.
+002525 01 RECON-SWITCH PIC X(01) VALUE "N".
+002526    88 RECON-MISMATCH VALUE "Y".
+002530 01 EOF-SWITCH PIC X(01) VALUE "N".
+002540    88 END-OF-FILE VALUE "Y".
+002550 01 HIST-FILE-STATUS PIC X(02) VALUE "00".
+002560 01 RUN-DATE         PIC X(08) VALUE SPACES.
+002600 PROCEDURE        DIVISION.
+002700 開始             SECTION.
+002710 初期化.
+002711     ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+002712     OPEN INPUT PRO1-IN-FILE.
+002713     OPEN OUTPUT D-COUNT-RPT.
+002714     OPEN I-O PRO1-HIST-FILE.
+002715     IF HIST-FILE-STATUS NOT = "00"
+002716         OPEN OUTPUT PRO1-HIST-FILE
+002717         CLOSE PRO1-HIST-FILE
+002718         OPEN I-O PRO1-HIST-FILE
+002719     END-IF.
+002740     PERFORM 次レコード読込.
+002750     PERFORM レコード処理 UNTIL END-OF-FILE.
+002760     PERFORM 合計出力.
+002770     CLOSE PRO1-IN-FILE.
+002780     CLOSE D-COUNT-RPT.
+002785     CLOSE PRO1-HIST-FILE.
+002790     STOP RUN.
+002800 次レコード読込.
+002810     READ PRO1-IN-FILE
+002820         AT END SET END-OF-FILE TO TRUE
+002830     END-READ.
+002840 レコード処理.
+002850     MOVE REC-TEST-1 TO TEST-1.
+002860     MOVE REC-TEST-2 TO TEST-2.
+002870     PERFORM D-COUNTを取得.
+002875     PERFORM 整合性チェック.
+002880     PERFORM 画面表示.
+002890     PERFORM レポート出力.
+002895     PERFORM 履歴登録.
+002900     PERFORM 累計加算.
+002910     PERFORM 次レコード読込.
+003000 D-COUNTを取得.
+003010     MOVE ZERO TO COUNT-1 COUNT-2 COUNT-3 COUNT-4 COUNT-5
+003020                  COUNT-6 COUNT-7 COUNT-8 COUNT-9 COUNT-10.
+003030*CHARACTERS指定
+003040     INSPECT TEST-1 TALLYING COUNT-1 FOR CHARACTERS.
+003050*BEFORE指定
+003060     INSPECT TEST-1 TALLYING COUNT-2 FOR CHARACTERS BEFORE "Z".
+003070*AFTER指定
+003080     INSPECT TEST-1 TALLYING COUNT-3 FOR CHARACTERS AFTER "XY".
+003090*単独のALL指定、複数のALL指定(「,」は任意記述)
+003100     INSPECT TEST-1 TALLYING COUNT-4 FOR ALL "XY".
+003110     INSPECT TEST-1 TALLYING COUNT-5 FOR ALL "XY", ALL STR.
+003120*LEADING指定
+003130     INSPECT TEST-2 TALLYING COUNT-6 FOR LEADING "AB".
+003140*複数のFOR指定
+003150     INSPECT TEST-2 TALLYING
+003160        COUNT-7 FOR ALL "ABC"
+003170        COUNT-8 FOR LEADING "AB"
+003180        COUNT-9 FOR CHARACTERS.
+003190*日本語のD-COUNT(REC-TEST-3の値で2種類の固定文字列を切替え、
+003191*COUNT-10もファイルの内容によって変化するようにします。真の
+003192*DBCSデータをLINE SEQUENTIALファイルへ流すのは現実的でない
+003193*ため、フラグによる代用としています)
+003194     IF REC-TEST-3 = "Y"
+003195         MOVE N"TEST-"     TO TEST-3
+003196     ELSE
+003197         MOVE N"日本語TE"  TO TEST-3
+003198     END-IF.
+003210     INSPECT TEST-3 TALLYING COUNT-10 FOR ALL N"TEST-".
+003220 整合性チェック.
+003230*COUNT-5はCOUNT-4と同じ"XY"に加えてSTRも一度にタリーするため、
+003240*STRが別の値に変わったり他で再利用されたりしていない限り、
+003250*COUNT-5がCOUNT-4を下回ることはないはずです。ここで下回った
+003260*場合はSTRが想定外の値になっている可能性があるので警告します。
+003270     MOVE "N" TO RECON-SWITCH.
+003280     IF COUNT-5 < COUNT-4
+003290         SET RECON-MISMATCH TO TRUE
+003291         DISPLAY "*** RECONCILIATION WARNING: REC-KEY=" REC-KEY
+003292             " COUNT-5=" COUNT-5 " IS LESS THAN COUNT-4=" COUNT-4
+003293             " - CHECK STR FOR AN UNEXPECTED CHANGE ***"
+003294     END-IF.
+003300 画面表示.
+003400     DISPLAY REC-KEY " " COUNT-1 COUNT-2 COUNT-3 COUNT-4
+003410         COUNT-5 COUNT-6 COUNT-7 COUNT-8 COUNT-9 COUNT-10.
+005300 レポート出力.
+005400*QAが日々の判定結果を一覧で確認できるよう、1レコード1行で出力します。
+005600     MOVE REC-KEY   TO RPT-REC-KEY.
+005700     MOVE TEST-1    TO RPT-TEST-1.
+005800     MOVE TEST-2    TO RPT-TEST-2.
+005900     MOVE TEST-3    TO RPT-TEST-3.
+006000     MOVE COUNT-1   TO RPT-COUNT-1.
+006100     MOVE COUNT-2   TO RPT-COUNT-2.
+006200     MOVE COUNT-3   TO RPT-COUNT-3.
+006300     MOVE COUNT-4   TO RPT-COUNT-4.
+006400     MOVE COUNT-5   TO RPT-COUNT-5.
+006500     MOVE COUNT-6   TO RPT-COUNT-6.
+006600     MOVE COUNT-7   TO RPT-COUNT-7.
+006700     MOVE COUNT-8   TO RPT-COUNT-8.
+006800     MOVE COUNT-9   TO RPT-COUNT-9.
+006900     MOVE COUNT-10  TO RPT-COUNT-10.
+007000     WRITE D-COUNT-RPT-LINE.
+007100 履歴登録.
+007110*レコードIDと実行日付をキーに、トレンド調査用の履歴ファイルへ
+007120*本日分のタリー結果を残します。同日の再実行はREWRITEで上書き。
+007130     MOVE REC-KEY    TO HIST-REC-KEY.
+007140     MOVE RUN-DATE   TO HIST-RUN-DATE.
+007150     MOVE TEST-1     TO HIST-TEST-1.
+007160     MOVE TEST-2     TO HIST-TEST-2.
+007170     MOVE TEST-3     TO HIST-TEST-3.
+007180     MOVE COUNT-1    TO HIST-COUNT-1.
+007190     MOVE COUNT-2    TO HIST-COUNT-2.
+007200     MOVE COUNT-3    TO HIST-COUNT-3.
+007210     MOVE COUNT-4    TO HIST-COUNT-4.
+007220     MOVE COUNT-5    TO HIST-COUNT-5.
+007230     MOVE COUNT-6    TO HIST-COUNT-6.
+007240     MOVE COUNT-7    TO HIST-COUNT-7.
+007250     MOVE COUNT-8    TO HIST-COUNT-8.
+007260     MOVE COUNT-9    TO HIST-COUNT-9.
+007270     MOVE COUNT-10   TO HIST-COUNT-10.
+007280     WRITE PRO1-HIST-RECORD.
+007290     IF HIST-FILE-STATUS = "22"
+007300         REWRITE PRO1-HIST-RECORD
+007310     END-IF.
+007400 累計加算.
+007410     ADD COUNT-1  TO GT-COUNT-1.
+007420     ADD COUNT-2  TO GT-COUNT-2.
+007430     ADD COUNT-3  TO GT-COUNT-3.
+007440     ADD COUNT-4  TO GT-COUNT-4.
+007450     ADD COUNT-5  TO GT-COUNT-5.
+007460     ADD COUNT-6  TO GT-COUNT-6.
+007470     ADD COUNT-7  TO GT-COUNT-7.
+007480     ADD COUNT-8  TO GT-COUNT-8.
+007490     ADD COUNT-9  TO GT-COUNT-9.
+007500     ADD COUNT-10 TO GT-COUNT-10.
+008200 合計出力.
+008300     MOVE "GRTOTL"   TO RPT-REC-KEY.
+008400     MOVE SPACES     TO RPT-TEST-1 RPT-TEST-2.
+008500     MOVE SPACES     TO RPT-TEST-3.
+008600     MOVE GT-COUNT-1  TO RPT-COUNT-1.
+008700     MOVE GT-COUNT-2  TO RPT-COUNT-2.
+008800     MOVE GT-COUNT-3  TO RPT-COUNT-3.
+008900     MOVE GT-COUNT-4  TO RPT-COUNT-4.
+009000     MOVE GT-COUNT-5  TO RPT-COUNT-5.
+009100     MOVE GT-COUNT-6  TO RPT-COUNT-6.
+009200     MOVE GT-COUNT-7  TO RPT-COUNT-7.
+009300     MOVE GT-COUNT-8  TO RPT-COUNT-8.
+009400     MOVE GT-COUNT-9  TO RPT-COUNT-9.
+009500     MOVE GT-COUNT-10 TO RPT-COUNT-10.
+009600     WRITE D-COUNT-RPT-LINE.
