@@ -0,0 +1,75 @@
+000100 IDENTIFICATION   DIVISION.
+000200 PROGRAM-ID.      PRO2.
+000250*PRO1が書き込む履歴ファイル(PRO1HIST)をレコードIDと実行日付で
+000260*検索する、オペレータ向けの簡易な照会画面です。
+000300 ENVIRONMENT      DIVISION.
+000350 INPUT-OUTPUT     SECTION.
+000360 FILE-CONTROL.
+000370     SELECT PRO1-HIST-FILE ASSIGN TO "PRO1HIST"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS HIST-KEY
+000410         FILE STATUS IS HIST-FILE-STATUS.
+000420 DATA             DIVISION.
+000430 FILE             SECTION.
+000440 FD  PRO1-HIST-FILE.
+000450 01  PRO1-HIST-RECORD.
+000460     05 HIST-KEY.
+000470        10 HIST-REC-KEY     PIC X(06).
+000480        10 HIST-RUN-DATE    PIC X(08).
+000490     05 HIST-TEST-1         PIC X(05).
+000500     05 HIST-TEST-2         PIC X(10).
+000510     05 HIST-TEST-3         PIC N(05).
+000520     05 HIST-COUNT-1        PIC 9(07).
+000530     05 HIST-COUNT-2        PIC 9(07).
+000540     05 HIST-COUNT-3        PIC 9(07).
+000550     05 HIST-COUNT-4        PIC 9(07).
+000560     05 HIST-COUNT-5        PIC 9(07).
+000570     05 HIST-COUNT-6        PIC 9(07).
+000580     05 HIST-COUNT-7        PIC 9(07).
+000590     05 HIST-COUNT-8        PIC 9(07).
+000600     05 HIST-COUNT-9        PIC 9(07).
+000610     05 HIST-COUNT-10       PIC 9(07).
+000700 WORKING-STORAGE  SECTION.
+000710 01 HIST-FILE-STATUS PIC X(02) VALUE "00".
+000720 01 INQ-REC-KEY      PIC X(06).
+000730 01 INQ-RUN-DATE     PIC X(08).
+000740 01 INQ-CONTINUE     PIC X(01) VALUE "Y".
+000750    88 INQ-DONE                VALUE "N" "n".
+000800 PROCEDURE        DIVISION.
+000900 開始             SECTION.
+001000 初期化.
+001100     OPEN INPUT PRO1-HIST-FILE.
+001200     PERFORM 照会処理 UNTIL INQ-DONE.
+001300     CLOSE PRO1-HIST-FILE.
+001400     STOP RUN.
+001500 照会処理.
+001600     DISPLAY "RECORD ID (6 CHARS)  : " WITH NO ADVANCING.
+001700     ACCEPT INQ-REC-KEY.
+001800     DISPLAY "RUN DATE (YYYYMMDD)  : " WITH NO ADVANCING.
+001900     ACCEPT INQ-RUN-DATE.
+002000     MOVE INQ-REC-KEY  TO HIST-REC-KEY.
+002100     MOVE INQ-RUN-DATE TO HIST-RUN-DATE.
+002200     READ PRO1-HIST-FILE
+002300         INVALID KEY
+002400             DISPLAY "NO TALLY RESULT FOR THAT RECORD/DATE."
+002500     END-READ.
+002600     IF HIST-FILE-STATUS = "00"
+002700         PERFORM 結果表示
+002800     END-IF.
+002900     DISPLAY "ANOTHER LOOKUP? (Y/N)       : " WITH NO ADVANCING.
+003000     ACCEPT INQ-CONTINUE.
+003100 結果表示.
+003200     DISPLAY "TEST-1    : " HIST-TEST-1.
+003300     DISPLAY "TEST-2    : " HIST-TEST-2.
+003400     DISPLAY "TEST-3    : " HIST-TEST-3.
+003500     DISPLAY "COUNT-1   : " HIST-COUNT-1.
+003600     DISPLAY "COUNT-2   : " HIST-COUNT-2.
+003700     DISPLAY "COUNT-3   : " HIST-COUNT-3.
+003800     DISPLAY "COUNT-4   : " HIST-COUNT-4.
+003900     DISPLAY "COUNT-5   : " HIST-COUNT-5.
+004000     DISPLAY "COUNT-6   : " HIST-COUNT-6.
+004100     DISPLAY "COUNT-7   : " HIST-COUNT-7.
+004200     DISPLAY "COUNT-8   : " HIST-COUNT-8.
+004300     DISPLAY "COUNT-9   : " HIST-COUNT-9.
+004400     DISPLAY "COUNT-10  : " HIST-COUNT-10.
